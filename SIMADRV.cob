@@ -0,0 +1,458 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     SIMADRV.
+000120 AUTHOR.         STEFVUCK.
+000130 INSTALLATION.   DATA PROCESSING CENTER.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----- ----------------------------------------------
+000210* 2026-08-09  SV   INITIAL VERSION - BATCH DRIVER THAT CALLS
+000220*                  SIMPLEADD ONCE PER TRANSACTION RECORD.
+000230* 2026-08-09  SV   CALL ARGUMENTS NOW COME FROM THE SHARED
+000240*                  ADDREC01 COPYBOOK INSTEAD OF LOCAL WS-CALL-*
+000250*                  FIELDS, SO THE PICTURE CLAUSES CANNOT DRIFT
+000260*                  OUT OF STEP WITH SIMPLEADD'S OWN LINKAGE.
+000270* 2026-08-09  SV   ADDED CHECKPOINT/RESTART.  A CHECKPOINT
+000280*                  RECORD (LAST TRANSACTION SEQUENCE NUMBER
+000290*                  PROCESSED) IS WRITTEN EVERY WS-CHECKPOINT-
+000300*                  INTERVAL RECORDS.  PASS PARM='RESTART' ON THE
+000310*                  EXEC STATEMENT TO SKIP FORWARD TO THE LAST
+000320*                  CHECKPOINT ON A RERUN.
+000330* 2026-08-09  SV   ADDED AN END-OF-DAY SUMMARY REPORT (SUMRPT) -
+000340*                  CALL COUNT, GRAND TOTAL, REJECTION COUNT AND
+000350*                  MIN/MAX INPUT VALUES SEEN DURING THE RUN.
+000360* 2026-08-09  SV   CHKPTFILE IS ALLOCATED DISP=MOD SO REPEATED
+000370*                  CHECKPOINTS APPEND RATHER THAN OVERWRITE ONE
+000380*                  ANOTHER - 1100-LOAD-CHECKPOINT NOW READS TO
+000390*                  TRUE END OF FILE AND KEEPS THE LAST RECORD
+000400*                  WRITTEN, NOT THE FIRST.  THE CHECKPOINT RECORD
+000410*                  ALSO NOW CARRIES THE REPORT SUMMARY COUNTERS
+000420*                  SO A RESTART CAN RESUME THEM WITHOUT
+000430*                  REPROCESSING THE RECORDS IT SKIPS PAST.
+000440* 2026-08-09  SV   RESULT-FILE IS NOW OPENED EXTEND ON A RESTART
+000450*                  RUN (INSTEAD OF OUTPUT) SO THE OUTPUT ALREADY
+000460*                  WRITTEN BEFORE THE ABEND IS NOT DISCARDED -
+000470*                  SEE THE JCL FOR THE MATCHING TRANSOUT DISP
+000480*                  CONVENTION ON A RESTART RESUBMISSION.
+000490* 2026-08-09  SV   TRANS-FILE, RESULT-FILE AND REPORT-FILE NOW
+000500*                  CARRY A FILE STATUS AND ARE CHECKED AFTER
+000510*                  OPEN, MATCHING CHECKPOINT-FILE'S EXISTING
+000520*                  CONVENTION, SO A MISSING OR UNALLOCATABLE DD
+000530*                  FAILS CLEANLY INSTEAD OF ABENDING ON THE
+000540*                  FIRST READ OR WRITE.
+000541* 2026-08-09  SV   4000-WRITE-CHECKPOINT NOW CHECKS WS-CHKPT-
+000542*                  STATUS AFTER OPEN OUTPUT, MATCHING THE OTHER
+000543*                  THREE FILES.  2050-ACCUMULATE-REPORT-STATS
+000544*                  NOW TRAPS SIZE ERROR ON THE GRAND TOTAL AND
+000545*                  CARRIES THE OVERFLOW CONDITION THROUGH THE
+000546*                  CHECKPOINT SO A RESTART DOES NOT LOSE IT.
+000547*                  WS-EDIT-AMOUNT WIDENED TO HOLD THE FULL 11
+000548*                  INTEGER DIGITS OF WS-REPORT-GRAND-TOTAL
+000549*                  WITHOUT DROPPING THE HIGH-ORDER DIGIT.
+000550* 2026-08-09  SV   PARM NOW ACCEPTS A SECOND, INDEPENDENT KEYWORD,
+000551*                  'ACCUM', SO A RUN CAN CALL SIMPLEADD IN ITS
+000552*                  RUNNING-TOTAL ACCUMULATOR MODE INSTEAD OF THE
+000553*                  DEFAULT ONE-SHOT PAIR ADD - THAT MODE HAD NO
+000554*                  CALLER IN THE TREE EXERCISING IT.  THE SUMMARY
+000555*                  REPORT'S GRAND TOTAL MIRRORS SIMPLEADD'S OWN
+000556*                  RUNNING-TOTAL IN THIS MODE RATHER THAN SUMMING
+000557*                  OUTPUT-RESULT AGAIN, SINCE OUTPUT-RESULT IS
+000558*                  ITSELF A RUNNING TOTAL WHEN ACCUMULATING.
+000560 ENVIRONMENT DIVISION.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT TRANS-FILE      ASSIGN TO TRANSIN
+000600            ORGANIZATION IS SEQUENTIAL
+000610            FILE STATUS IS WS-TRANS-STATUS.
+000620     SELECT RESULT-FILE     ASSIGN TO TRANSOUT
+000630            ORGANIZATION IS SEQUENTIAL
+000640            FILE STATUS IS WS-RESULT-STATUS.
+000650     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFILE
+000660            ORGANIZATION IS SEQUENTIAL
+000670            FILE STATUS IS WS-CHKPT-STATUS.
+000680     SELECT REPORT-FILE     ASSIGN TO SUMRPT
+000690            ORGANIZATION IS SEQUENTIAL
+000700            FILE STATUS IS WS-REPT-STATUS.
+000710
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  TRANS-FILE
+000750     RECORDING MODE IS F.
+000760 01  TRANS-RECORD.
+000770     05  TR-NUM1             PIC S9(9)V99.
+000780     05  TR-NUM2             PIC S9(9)V99.
+000790
+000800 FD  RESULT-FILE
+000810     RECORDING MODE IS F.
+000820 01  RESULT-RECORD.
+000830     05  RR-RESULT           PIC S9(9)V99.
+000840     05  RR-RETURN-CODE      PIC S9(4).
+000850
+000860 FD  CHECKPOINT-FILE
+000870     RECORDING MODE IS F.
+000880 01  CHECKPOINT-RECORD.
+000890     05  CK-LAST-SEQ-NO      PIC 9(09).
+000900     05  CK-CALL-COUNT       PIC 9(09).
+000910     05  CK-GRAND-TOTAL      PIC S9(11)V99.
+000920     05  CK-REJECT-COUNT     PIC 9(09).
+000930     05  CK-MIN-VALUE        PIC S9(9)V99.
+000940     05  CK-MAX-VALUE        PIC S9(9)V99.
+000950     05  CK-FIRST-SW         PIC X(01).
+000955     05  CK-OVERFLOW-SW      PIC X(01).
+000960
+000970 FD  REPORT-FILE
+000980     RECORDING MODE IS F.
+000990 01  REPORT-LINE                 PIC X(80).
+001000
+001010 WORKING-STORAGE SECTION.
+001020 01  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+001030     88  WS-EOF                          VALUE 'Y'.
+001040 01  WS-TRANS-STATUS         PIC X(02).
+001050 01  WS-RESULT-STATUS        PIC X(02).
+001060 01  WS-CHKPT-STATUS         PIC X(02).
+001070 01  WS-REPT-STATUS          PIC X(02).
+001080 01  WS-CHKPT-EOF-SW         PIC X(01)   VALUE 'N'.
+001090     88  WS-CHKPT-EOF                    VALUE 'Y'.
+001100 01  WS-TRANS-SEQ-NO         PIC 9(09)   VALUE ZERO.
+001110 01  WS-CHECKPOINT-INTERVAL  PIC 9(04)   VALUE 100.
+001120 01  WS-CHECKPOINT-REMAINDER PIC 9(04)   VALUE ZERO.
+001130 01  WS-CHECKPOINT-QUOTIENT  PIC 9(09)   VALUE ZERO.
+001140 01  WS-RESTART-SEQ-NO       PIC 9(09)   VALUE ZERO.
+001150 01  WS-RESTART-SW           PIC X(01)   VALUE 'N'.
+001160     88  WS-RESTART-REQUESTED             VALUE 'Y'.
+001161 01  WS-ACCUM-SW             PIC X(01)   VALUE 'N'.
+001162     88  WS-ACCUM-REQUESTED               VALUE 'Y'.
+001163 01  WS-PARM-KEYWORD-1       PIC X(08).
+001164 01  WS-PARM-KEYWORD-2       PIC X(08).
+001170 01  WS-REPORT-CALL-COUNT     PIC 9(09)      VALUE ZERO.
+001180 01  WS-REPORT-GRAND-TOTAL    PIC S9(11)V99  VALUE ZERO.
+001190 01  WS-REPORT-REJECT-COUNT   PIC 9(09)      VALUE ZERO.
+001200 01  WS-REPORT-MIN-VALUE      PIC S9(9)V99   VALUE ZERO.
+001210 01  WS-REPORT-MAX-VALUE      PIC S9(9)V99   VALUE ZERO.
+001220 01  WS-REPORT-FIRST-SW       PIC X(01)      VALUE 'Y'.
+001230     88  WS-REPORT-FIRST-RECORD                VALUE 'Y'.
+001235 01  WS-REPORT-OVERFLOW-SW    PIC X(01)      VALUE 'N'.
+001236     88  WS-REPORT-TOTAL-OVERFLOWED             VALUE 'Y'.
+001240 01  WS-EDIT-COUNT            PIC ZZZ,ZZZ,ZZ9.
+001250 01  WS-EDIT-AMOUNT           PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+001260 01  WS-EDIT-INPUT            PIC ZZZ,ZZZ,ZZ9.99-.
+001270     COPY ADDREC01.
+001280
+001290 LINKAGE SECTION.
+001300 01  PARM-INFO.
+001310     05  PARM-LENGTH         PIC S9(4) COMP.
+001320     05  PARM-DATA           PIC X(80).
+001330
+001340 PROCEDURE DIVISION USING PARM-INFO.
+001350 0000-MAINLINE.
+001360     PERFORM 1000-INITIALIZE
+001370     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001380         UNTIL WS-EOF
+001390     PERFORM 3000-TERMINATE
+001400     GOBACK.
+001410
+001420 1000-INITIALIZE.
+001430     MOVE 'SIMADRV' TO CALLING-PROGRAM-NAME
+001450     MOVE ZERO       TO RUNNING-TOTAL
+001460     MOVE 'A'        TO OPERATION-CODE
+001470     PERFORM 1050-CHECK-RESTART-PARM
+001471     MOVE 'N'        TO ACCUM-MODE-FLAG
+001472     IF WS-ACCUM-REQUESTED
+001473         MOVE 'Y' TO ACCUM-MODE-FLAG
+001474     END-IF
+001480     OPEN INPUT TRANS-FILE
+001490     IF WS-TRANS-STATUS NOT = '00'
+001500         DISPLAY 'SIMADRV - UNABLE TO OPEN TRANSIN - STATUS '
+001510                 WS-TRANS-STATUS
+001520         GO TO 9999-ABEND-EXIT
+001530     END-IF
+001540     IF WS-RESTART-REQUESTED
+001550         OPEN EXTEND RESULT-FILE
+001560     ELSE
+001570         OPEN OUTPUT RESULT-FILE
+001580     END-IF
+001590     IF WS-RESULT-STATUS NOT = '00'
+001600         DISPLAY 'SIMADRV - UNABLE TO OPEN TRANSOUT - STATUS '
+001610                 WS-RESULT-STATUS
+001620         GO TO 9999-ABEND-EXIT
+001630     END-IF
+001640     OPEN OUTPUT REPORT-FILE
+001650     IF WS-REPT-STATUS NOT = '00'
+001660         DISPLAY 'SIMADRV - UNABLE TO OPEN SUMRPT - STATUS '
+001670                 WS-REPT-STATUS
+001680         GO TO 9999-ABEND-EXIT
+001690     END-IF
+001700     IF WS-RESTART-REQUESTED
+001710         PERFORM 1100-LOAD-CHECKPOINT
+001720         PERFORM 1200-SKIP-TO-CHECKPOINT
+001730     END-IF
+001740     PERFORM 2100-READ-TRANS.
+001750
+001760 1050-CHECK-RESTART-PARM.
+001770*----------------------------------------------------------------
+001780* THE EXEC STATEMENT'S PARM FIELD CARRIES UP TO TWO KEYWORDS
+001790* SEPARATED BY A SPACE.  'RESTART' SIGNALS THAT THIS RUN SHOULD
+001800* SKIP FORWARD TO THE LAST CHECKPOINT RATHER THAN REPROCESSING
+001801* THE TRANSACTION FILE FROM RECORD ONE.  'ACCUM' SIGNALS THAT
+001802* SIMPLEADD SHOULD BE CALLED IN RUNNING-TOTAL ACCUMULATOR MODE
+001803* (ACCUM-MODE-FLAG = 'Y') INSTEAD OF THE DEFAULT ONE-SHOT ADD OF
+001804* EACH TRANSACTION'S PAIR - EITHER OR BOTH MAY BE PRESENT, IN
+001805* EITHER ORDER, E.G. PARM='RESTART ACCUM'.
+001810*----------------------------------------------------------------
+001820     MOVE SPACES TO WS-PARM-KEYWORD-1
+001821     MOVE SPACES TO WS-PARM-KEYWORD-2
+001822     IF PARM-LENGTH > 0
+001823         UNSTRING PARM-DATA(1:PARM-LENGTH) DELIMITED BY SPACE
+001824             INTO WS-PARM-KEYWORD-1 WS-PARM-KEYWORD-2
+001825         END-UNSTRING
+001826         IF WS-PARM-KEYWORD-1 = 'RESTART'
+001827            OR WS-PARM-KEYWORD-2 = 'RESTART'
+001830             MOVE 'Y' TO WS-RESTART-SW
+001835         END-IF
+001838         IF WS-PARM-KEYWORD-1 = 'ACCUM'
+001839            OR WS-PARM-KEYWORD-2 = 'ACCUM'
+001842             MOVE 'Y' TO WS-ACCUM-SW
+001843         END-IF
+001844     END-IF.
+001860
+001870 1100-LOAD-CHECKPOINT.
+001880*----------------------------------------------------------------
+001890* CHKPTFILE IS ALLOCATED WITH DISP=MOD, SO SUCCESSIVE CHECKPOINTS
+001900* WITHIN A RUN APPEND ONE RECORD AFTER ANOTHER RATHER THAN
+001910* OVERWRITING THE PREVIOUS ONE.  READ FORWARD TO TRUE END OF FILE
+001920* AND KEEP THE LAST RECORD SEEN - NOT THE FIRST - SO A RESTART
+001930* RESUMES FROM THE MOST RECENT CHECKPOINT WRITTEN, NOT THE
+001940* OLDEST.  THE REPORT SUMMARY COUNTERS TRAVEL WITH THE
+001950* CHECKPOINT RECORD SO THEY DO NOT HAVE TO BE RECOMPUTED FROM
+001960* TRANSACTIONS THIS RUN IS ABOUT TO SKIP PAST.
+001970*----------------------------------------------------------------
+001980     MOVE ZERO TO WS-RESTART-SEQ-NO
+001990     MOVE 'N'  TO WS-CHKPT-EOF-SW
+002000     OPEN INPUT CHECKPOINT-FILE
+002010     IF WS-CHKPT-STATUS = '00'
+002020         PERFORM 1110-READ-CHECKPOINT
+002030         PERFORM 1120-KEEP-LAST-CHECKPOINT
+002040             UNTIL WS-CHKPT-EOF
+002050         CLOSE CHECKPOINT-FILE
+002060     END-IF.
+002070
+002080 1110-READ-CHECKPOINT.
+002090     READ CHECKPOINT-FILE
+002100         AT END MOVE 'Y' TO WS-CHKPT-EOF-SW
+002110     END-READ.
+002120
+002130 1120-KEEP-LAST-CHECKPOINT.
+002140     MOVE CK-LAST-SEQ-NO  TO WS-RESTART-SEQ-NO
+002150     MOVE CK-CALL-COUNT   TO WS-REPORT-CALL-COUNT
+002160     MOVE CK-GRAND-TOTAL  TO WS-REPORT-GRAND-TOTAL
+002170     MOVE CK-REJECT-COUNT TO WS-REPORT-REJECT-COUNT
+002180     MOVE CK-MIN-VALUE    TO WS-REPORT-MIN-VALUE
+002190     MOVE CK-MAX-VALUE    TO WS-REPORT-MAX-VALUE
+002200     MOVE CK-FIRST-SW     TO WS-REPORT-FIRST-SW
+002205     MOVE CK-OVERFLOW-SW  TO WS-REPORT-OVERFLOW-SW
+002210     PERFORM 1110-READ-CHECKPOINT.
+002220
+002230 1200-SKIP-TO-CHECKPOINT.
+002231*----------------------------------------------------------------
+002232* CK-LAST-SEQ-NO IS ALSO THE EXACT COUNT OF RESULT-RECORDS SAFELY
+002233* WRITTEN TO TRANSOUT AS OF THE LAST CHECKPOINT, SINCE
+002234* 2000-PROCESS-TRANS WRITES ONE RESULT-RECORD PER TRANSACTION
+002235* READ.  ANY RESULT-RECORDS WRITTEN AFTER THAT CHECKPOINT BUT
+002236* BEFORE THE ABEND ARE NOT YET ACCOUNTED FOR HERE - SEE THE
+002237* JCL RESTART PROCEDURE FOR THE UTILITY STEP THAT TRIMS TRANSOUT
+002238* BACK TO CK-LAST-SEQ-NO RECORDS BEFORE THIS RUN EXTENDS IT, SO
+002239* THOSE UNCHECKPOINTED RECORDS ARE NOT DUPLICATED BELOW.
+002240*----------------------------------------------------------------
+002241     PERFORM 2100-READ-TRANS
+002250         UNTIL WS-EOF
+002260            OR WS-TRANS-SEQ-NO >= WS-RESTART-SEQ-NO.
+002270
+002280 2000-PROCESS-TRANS.
+002290     IF WS-EOF
+002300         GO TO 2000-EXIT
+002310     END-IF
+002320     MOVE TR-NUM1 TO INPUT-NUM1
+002330     MOVE TR-NUM2 TO INPUT-NUM2
+002340     CALL 'SIMPLEADD' USING INPUT-NUM1
+002350                            INPUT-NUM2
+002360                            OUTPUT-RESULT
+002370                            RETURN-CODE-OUT
+002380                            CALLING-PROGRAM-NAME
+002390                            ACCUM-MODE-FLAG
+002400                            RUNNING-TOTAL
+002410                            OPERATION-CODE
+002420     MOVE OUTPUT-RESULT     TO RR-RESULT
+002430     MOVE RETURN-CODE-OUT   TO RR-RETURN-CODE
+002440     WRITE RESULT-RECORD
+002450     PERFORM 2050-ACCUMULATE-REPORT-STATS
+002460     DIVIDE WS-TRANS-SEQ-NO BY WS-CHECKPOINT-INTERVAL
+002470         GIVING WS-CHECKPOINT-QUOTIENT
+002480         REMAINDER WS-CHECKPOINT-REMAINDER
+002490     IF WS-CHECKPOINT-REMAINDER = ZERO
+002500         PERFORM 4000-WRITE-CHECKPOINT
+002510     END-IF
+002520     PERFORM 2100-READ-TRANS.
+002530 2000-EXIT.
+002540     EXIT.
+002550
+002560 2050-ACCUMULATE-REPORT-STATS.
+002570*----------------------------------------------------------------
+002580* ROLL THIS CALL'S RESULT INTO THE END-OF-DAY SUMMARY TOTALS
+002590* WRITTEN BY 5000-WRITE-REPORT AT END OF RUN.  IN ACCUMULATOR
+002591* MODE (PARM='ACCUM') SIMPLEADD ITSELF MAINTAINS THE RUNNING
+002592* TOTAL ACROSS CALLS (AND ALREADY TRAPS ITS OWN SIZE ERROR), SO
+002593* THE GRAND TOTAL HERE SIMPLY MIRRORS RUNNING-TOTAL INSTEAD OF
+002594* ADDING OUTPUT-RESULT AGAIN - OUTPUT-RESULT IS ITSELF A RUNNING
+002595* TOTAL IN THIS MODE, AND SUMMING IT WOULD DOUBLE-COUNT.
+002600*----------------------------------------------------------------
+002610     ADD 1 TO WS-REPORT-CALL-COUNT
+002611     IF ACCUMULATE-MODE
+002612         MOVE RUNNING-TOTAL TO WS-REPORT-GRAND-TOTAL
+002613     ELSE
+002620         ADD OUTPUT-RESULT TO WS-REPORT-GRAND-TOTAL
+002622             ON SIZE ERROR
+002624                 MOVE 'Y' TO WS-REPORT-OVERFLOW-SW
+002626         END-ADD
+002627     END-IF
+002630     IF RETURN-CODE-OUT NOT = ZERO
+002640         ADD 1 TO WS-REPORT-REJECT-COUNT
+002650     END-IF
+002660     PERFORM 2060-TRACK-MIN-MAX.
+002670
+002680 2060-TRACK-MIN-MAX.
+002690     IF WS-REPORT-FIRST-RECORD
+002700         MOVE TR-NUM1 TO WS-REPORT-MIN-VALUE
+002710         MOVE TR-NUM1 TO WS-REPORT-MAX-VALUE
+002720         MOVE 'N'     TO WS-REPORT-FIRST-SW
+002730     END-IF
+002740     IF TR-NUM1 < WS-REPORT-MIN-VALUE
+002750         MOVE TR-NUM1 TO WS-REPORT-MIN-VALUE
+002760     END-IF
+002770     IF TR-NUM1 > WS-REPORT-MAX-VALUE
+002780         MOVE TR-NUM1 TO WS-REPORT-MAX-VALUE
+002790     END-IF
+002800     IF TR-NUM2 < WS-REPORT-MIN-VALUE
+002810         MOVE TR-NUM2 TO WS-REPORT-MIN-VALUE
+002820     END-IF
+002830     IF TR-NUM2 > WS-REPORT-MAX-VALUE
+002840         MOVE TR-NUM2 TO WS-REPORT-MAX-VALUE
+002850     END-IF.
+002860
+002870 2100-READ-TRANS.
+002880     READ TRANS-FILE
+002890         AT END MOVE 'Y' TO WS-EOF-SW
+002900     END-READ.
+002910     IF NOT WS-EOF
+002920         ADD 1 TO WS-TRANS-SEQ-NO
+002930     END-IF.
+002940
+002950 3000-TERMINATE.
+002960     PERFORM 4000-WRITE-CHECKPOINT
+002970     PERFORM 5000-WRITE-REPORT
+002980     CLOSE TRANS-FILE
+002990           RESULT-FILE
+003000           REPORT-FILE.
+003010
+003020 4000-WRITE-CHECKPOINT.
+003030*----------------------------------------------------------------
+003040* RECORD THE LAST TRANSACTION SEQUENCE NUMBER PROCESSED, AND THE
+003050* REPORT SUMMARY COUNTERS ACCUMULATED SO FAR, SO A RERUN WITH
+003060* PARM='RESTART' CAN SKIP FORWARD TO THIS POINT AND RESUME THE
+003070* SUMMARY TOTALS INSTEAD OF REPROCESSING THE WHOLE FILE.
+003080*----------------------------------------------------------------
+003090     OPEN OUTPUT CHECKPOINT-FILE
+003095     IF WS-CHKPT-STATUS NOT = '00'
+003096         DISPLAY 'SIMADRV - UNABLE TO OPEN CHKPTFILE - STATUS '
+003097                 WS-CHKPT-STATUS
+003098         GO TO 9999-ABEND-EXIT
+003099     END-IF
+003100     MOVE WS-TRANS-SEQ-NO        TO CK-LAST-SEQ-NO
+003110     MOVE WS-REPORT-CALL-COUNT   TO CK-CALL-COUNT
+003120     MOVE WS-REPORT-GRAND-TOTAL  TO CK-GRAND-TOTAL
+003130     MOVE WS-REPORT-REJECT-COUNT TO CK-REJECT-COUNT
+003140     MOVE WS-REPORT-MIN-VALUE    TO CK-MIN-VALUE
+003150     MOVE WS-REPORT-MAX-VALUE    TO CK-MAX-VALUE
+003160     MOVE WS-REPORT-FIRST-SW     TO CK-FIRST-SW
+003165     MOVE WS-REPORT-OVERFLOW-SW  TO CK-OVERFLOW-SW
+003170     WRITE CHECKPOINT-RECORD
+003180     CLOSE CHECKPOINT-FILE.
+003190
+003200 5000-WRITE-REPORT.
+003210*----------------------------------------------------------------
+003220* PRINT A ONE-PAGE END-OF-DAY SUMMARY OF THIS RUN SO OPERATIONS
+003230* CAN SPOT VOLUME PROBLEMS WITHOUT COMBING THROUGH RAW OUTPUT.
+003240*----------------------------------------------------------------
+003250     MOVE SPACES TO REPORT-LINE
+003260     STRING 'SIMADRV END-OF-DAY SUMMARY REPORT' DELIMITED BY SIZE
+003270         INTO REPORT-LINE
+003280     WRITE REPORT-LINE.
+003290     MOVE SPACES TO REPORT-LINE.
+003300     WRITE REPORT-LINE.
+003310
+003320     MOVE WS-REPORT-CALL-COUNT TO WS-EDIT-COUNT.
+003330     MOVE SPACES TO REPORT-LINE.
+003340     STRING 'TOTAL CALLS MADE .......... ' DELIMITED BY SIZE
+003350            WS-EDIT-COUNT              DELIMITED BY SIZE
+003360         INTO REPORT-LINE
+003370     WRITE REPORT-LINE.
+003371
+003372     MOVE SPACES TO REPORT-LINE.
+003373     IF ACCUMULATE-MODE
+003374         STRING 'ACCUMULATOR MODE ........... YES'
+003375             DELIMITED BY SIZE INTO REPORT-LINE
+003376     ELSE
+003377         STRING 'ACCUMULATOR MODE ........... NO'
+003378             DELIMITED BY SIZE INTO REPORT-LINE
+003379     END-IF
+003380     WRITE REPORT-LINE.
+003390     MOVE WS-REPORT-GRAND-TOTAL TO WS-EDIT-AMOUNT.
+003400     MOVE SPACES TO REPORT-LINE.
+003410     STRING 'GRAND TOTAL OF RESULTS ..... ' DELIMITED BY SIZE
+003420            WS-EDIT-AMOUNT              DELIMITED BY SIZE
+003430         INTO REPORT-LINE
+003440     WRITE REPORT-LINE.
+003441     IF WS-REPORT-TOTAL-OVERFLOWED
+003442         MOVE SPACES TO REPORT-LINE
+003443         STRING '*** GRAND TOTAL OVERFLOWED - VALUE UNRELIABLE'
+003444             DELIMITED BY SIZE
+003445             INTO REPORT-LINE
+003446         WRITE REPORT-LINE
+003447     END-IF.
+003450
+003460     MOVE WS-REPORT-REJECT-COUNT TO WS-EDIT-COUNT.
+003470     MOVE SPACES TO REPORT-LINE.
+003480     STRING 'NON-ZERO RETURN CODES ...... ' DELIMITED BY SIZE
+003490            WS-EDIT-COUNT               DELIMITED BY SIZE
+003500         INTO REPORT-LINE
+003510     WRITE REPORT-LINE.
+003520
+003530     MOVE SPACES TO REPORT-LINE.
+003540     IF WS-REPORT-FIRST-RECORD
+003550         STRING 'NO TRANSACTIONS WERE PROCESSED' DELIMITED BY SIZE
+003560             INTO REPORT-LINE
+003570         WRITE REPORT-LINE
+003580     ELSE
+003590         MOVE WS-REPORT-MIN-VALUE TO WS-EDIT-INPUT
+003600         STRING 'MINIMUM INPUT VALUE SEEN ... ' DELIMITED BY SIZE
+003610                WS-EDIT-INPUT               DELIMITED BY SIZE
+003620             INTO REPORT-LINE
+003630         WRITE REPORT-LINE
+003640         MOVE SPACES TO REPORT-LINE
+003650         MOVE WS-REPORT-MAX-VALUE TO WS-EDIT-INPUT
+003660         STRING 'MAXIMUM INPUT VALUE SEEN ... ' DELIMITED BY SIZE
+003670                WS-EDIT-INPUT               DELIMITED BY SIZE
+003680             INTO REPORT-LINE
+003690         WRITE REPORT-LINE
+003700     END-IF.
+003710
+003720 9999-ABEND-EXIT.
+003730*----------------------------------------------------------------
+003740* REACHED ONLY WHEN A REQUIRED FILE FAILED TO OPEN.  END THE RUN
+003750* CLEANLY RATHER THAN LETTING A READ OR WRITE AGAINST AN UNOPENED
+003760* FILE ABEND WITH A LESS HELPFUL SYSTEM MESSAGE.
+003770*----------------------------------------------------------------
+003780     DISPLAY 'SIMADRV - TERMINATING DUE TO FILE OPEN ERROR'.
+003790     STOP RUN.
