@@ -0,0 +1,156 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     SIMAINQ.
+000120 AUTHOR.         STEFVUCK.
+000130 INSTALLATION.   DATA PROCESSING CENTER.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----- ----------------------------------------------
+000210* 2026-08-09  SV   INITIAL VERSION - MENU-DRIVEN ONLINE INQUIRY
+000220*                  AGAINST THE SIMPLEADD AUDIT LOG.  OPERATOR
+000230*                  KEYS IN A DATE RANGE AND/OR A CALLING PROGRAM
+000240*                  NAME AND SEES THE MATCHING AUDIT RECORDS.
+000250* 2026-08-09  SV   ADDED A START/END TIME RANGE ALONGSIDE THE
+000260*                  DATE RANGE (AL-TIME WAS ALREADY BEING STORED
+000270*                  AND DISPLAYED BUT COULD NOT BE FILTERED ON) -
+000280*                  AN OPERATOR CAN NOW NARROW A DISPUTED SUM TO,
+000290*                  SAY, 14:00-14:30 ON A GIVEN DATE.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000350            ORGANIZATION IS SEQUENTIAL
+000360            FILE STATUS IS WS-AUDIT-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  AUDIT-LOG-FILE
+000410     RECORDING MODE IS F.
+000420     COPY AUDREC01.
+000430
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-AUDIT-STATUS          PIC X(02).
+000460 01  WS-EOF-SW                PIC X(01)   VALUE 'N'.
+000470     88  WS-EOF                           VALUE 'Y'.
+000480 01  WS-MORE-SW               PIC X(01)   VALUE 'Y'.
+000490     88  WS-MORE-INQUIRIES               VALUE 'Y'.
+000500 01  WS-MATCH-COUNT           PIC 9(05)   VALUE ZERO.
+000510 01  WS-REPLY                 PIC X(01).
+000520 01  WS-SEL-START-DATE        PIC 9(08).
+000530 01  WS-SEL-END-DATE          PIC 9(08).
+000540 01  WS-SEL-START-TIME        PIC 9(08).
+000550 01  WS-SEL-END-TIME          PIC 9(08)   VALUE 99999999.
+000560 01  WS-SEL-PROGRAM-NAME      PIC X(08).
+000570
+000580 SCREEN SECTION.
+000590 01  SCR-INQUIRY-MENU.
+000600     05  BLANK SCREEN.
+000610     05  LINE 01 COLUMN 01 VALUE
+000620         'SIMAINQ - SIMPLEADD AUDIT TRAIL INQUIRY'.
+000630     05  LINE 03 COLUMN 01 VALUE
+000640         'START DATE (YYYYMMDD, ZEROS = NO LIMIT) . .'.
+000650     05  LINE 03 COLUMN 50 PIC 9(08) USING WS-SEL-START-DATE.
+000660     05  LINE 04 COLUMN 01 VALUE
+000670         'END DATE   (YYYYMMDD, ZEROS = NO LIMIT) . .'.
+000680     05  LINE 04 COLUMN 50 PIC 9(08) USING WS-SEL-END-DATE.
+000690     05  LINE 05 COLUMN 01 VALUE
+000700         'START TIME (HHMMSSHH, ZEROS = NO LIMIT) . .'.
+000710     05  LINE 05 COLUMN 50 PIC 9(08) USING WS-SEL-START-TIME.
+000720     05  LINE 06 COLUMN 01 VALUE
+000730         'END TIME   (HHMMSSHH, 9S = NO LIMIT). . . .'.
+000740     05  LINE 06 COLUMN 50 PIC 9(08) USING WS-SEL-END-TIME.
+000750     05  LINE 07 COLUMN 01 VALUE
+000760         'CALLING PROGRAM NAME (BLANK = ALL). . . . .'.
+000770     05  LINE 07 COLUMN 50 PIC X(08) USING WS-SEL-PROGRAM-NAME.
+000780
+000790 PROCEDURE DIVISION.
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE
+000820     PERFORM 2000-INQUIRY-LOOP THRU 2000-EXIT
+000830         UNTIL NOT WS-MORE-INQUIRIES
+000840     PERFORM 3000-TERMINATE
+000850     GOBACK.
+000860
+000870 1000-INITIALIZE.
+000880     DISPLAY 'SIMAINQ - AUDIT TRAIL INQUIRY STARTING'.
+000890
+000900 2000-INQUIRY-LOOP.
+000910     PERFORM 2100-GET-CRITERIA
+000920     PERFORM 2200-SEARCH-AUDIT-LOG
+000930     PERFORM 2300-ASK-CONTINUE.
+000940 2000-EXIT.
+000950     EXIT.
+000960
+000970 2100-GET-CRITERIA.
+000980*----------------------------------------------------------------
+000990* PRESENT THE INQUIRY MENU AND ACCEPT THE OPERATOR'S SELECTION
+001000* CRITERIA.  ZEROS ON A DATE OR START-TIME FIELD, OR 9S ON THE
+001010* END-TIME FIELD, OR SPACES ON THE PROGRAM NAME, MEAN "DO NOT
+001020* FILTER ON THIS FIELD".
+001030*----------------------------------------------------------------
+001040     MOVE ZERO       TO WS-SEL-START-DATE
+001050     MOVE ZERO       TO WS-SEL-END-DATE
+001060     MOVE ZERO       TO WS-SEL-START-TIME
+001070     MOVE 99999999   TO WS-SEL-END-TIME
+001080     MOVE SPACES     TO WS-SEL-PROGRAM-NAME
+001090     DISPLAY SCR-INQUIRY-MENU
+001100     ACCEPT SCR-INQUIRY-MENU.
+001110
+001120 2200-SEARCH-AUDIT-LOG.
+001130     MOVE ZERO TO WS-MATCH-COUNT
+001140     MOVE 'N'  TO WS-EOF-SW
+001150     OPEN INPUT AUDIT-LOG-FILE
+001160     IF WS-AUDIT-STATUS NOT = '00'
+001170         DISPLAY 'UNABLE TO OPEN AUDIT LOG - FILE STATUS '
+001180                 WS-AUDIT-STATUS
+001190     ELSE
+001200         PERFORM 2210-READ-AUDIT-RECORD
+001210         PERFORM 2220-CHECK-AND-DISPLAY THRU 2220-EXIT
+001220             UNTIL WS-EOF
+001230         CLOSE AUDIT-LOG-FILE
+001240         IF WS-MATCH-COUNT = ZERO
+001250             DISPLAY 'NO MATCHING AUDIT RECORDS FOUND'
+001260         ELSE
+001270             DISPLAY WS-MATCH-COUNT
+001280                     ' MATCHING RECORD(S) DISPLAYED ABOVE'
+001290         END-IF
+001300     END-IF.
+001310
+001320 2210-READ-AUDIT-RECORD.
+001330     READ AUDIT-LOG-FILE
+001340         AT END MOVE 'Y' TO WS-EOF-SW
+001350     END-READ.
+001360
+001370 2220-CHECK-AND-DISPLAY.
+001380     IF WS-EOF
+001390         GO TO 2220-EXIT
+001400     END-IF
+001410     IF (WS-SEL-START-DATE = ZERO OR AL-DATE >= WS-SEL-START-DATE)
+001420        AND (WS-SEL-END-DATE = ZERO OR AL-DATE <= WS-SEL-END-DATE)
+001430        AND AL-TIME >= WS-SEL-START-TIME
+001440        AND AL-TIME <= WS-SEL-END-TIME
+001450        AND (WS-SEL-PROGRAM-NAME = SPACES
+001460             OR AL-CALLING-PROGRAM = WS-SEL-PROGRAM-NAME)
+001470         ADD 1 TO WS-MATCH-COUNT
+001480         DISPLAY AL-DATE ' ' AL-TIME ' ' AL-CALLING-PROGRAM ' '
+001490                 AL-INPUT-NUM1 ' ' AL-INPUT-NUM2 ' '
+001500                 AL-OUTPUT-RESULT ' ' AL-RETURN-CODE
+001510     END-IF
+001520     PERFORM 2210-READ-AUDIT-RECORD.
+001530 2220-EXIT.
+001540     EXIT.
+001550
+001560 2300-ASK-CONTINUE.
+001570     DISPLAY 'ANOTHER INQUIRY? (Y/N): ' WITH NO ADVANCING
+001580     ACCEPT WS-REPLY
+001590     MOVE 'N' TO WS-MORE-SW
+001600     IF WS-REPLY = 'Y' OR WS-REPLY = 'y'
+001610         MOVE 'Y' TO WS-MORE-SW
+001620     END-IF.
+001630
+001640 3000-TERMINATE.
+001650     DISPLAY 'SIMAINQ - AUDIT TRAIL INQUIRY ENDING'.
