@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000200* ADDREC01 - SHARED LINKAGE LAYOUT FOR THE SIMPLEADD ARITHMETIC
+000300* SERVICE.  COPY THIS INTO THE LINKAGE SECTION OF SIMPLEADD
+000400* ITSELF AND INTO THE WORKING-STORAGE OR LINKAGE SECTION OF ANY
+000500* PROGRAM THAT CALLS IT, SO THE INTERFACE IS DEFINED ONCE.
+000600*----------------------------------------------------------------
+000700 01  INPUT-NUM1              PIC S9(9)V99.
+000800 01  INPUT-NUM2              PIC S9(9)V99.
+000900 01  OUTPUT-RESULT           PIC S9(9)V99.
+001000 01  RETURN-CODE-OUT         PIC S9(4).
+001100 01  CALLING-PROGRAM-NAME    PIC X(08).
+001200 01  ACCUM-MODE-FLAG         PIC X(01).
+001210     88  ACCUMULATE-MODE                 VALUE 'Y'.
+001220     88  SINGLE-ADD-MODE                 VALUE 'N'.
+001300 01  RUNNING-TOTAL           PIC S9(9)V99.
+001400 01  OPERATION-CODE          PIC X(01).
+001410     88  OP-ADD                          VALUE 'A'.
+001420     88  OP-SUBTRACT                     VALUE 'S'.
+001430     88  OP-MULTIPLY                     VALUE 'M'.
+001440     88  OP-DIVIDE                       VALUE 'D'.
