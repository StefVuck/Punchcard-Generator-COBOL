@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000200* AUDREC01 - AUDIT TRAIL RECORD LAYOUT SHARED BY THE SIMPLEADD
+000300* FAMILY OF PROGRAMS.  ONE RECORD IS WRITTEN FOR EVERY CALL TO
+000400* SIMPLEADD SO INPUTS AND RESULTS CAN BE TRACED AFTER THE FACT.
+000500*----------------------------------------------------------------
+000600 01  AUDIT-LOG-RECORD.
+000700     05  AL-DATE                 PIC 9(08).
+000800     05  AL-TIME                 PIC 9(08).
+000900     05  AL-CALLING-PROGRAM      PIC X(08).
+001000     05  AL-INPUT-NUM1           PIC S9(9)V99.
+001100     05  AL-INPUT-NUM2           PIC S9(9)V99.
+001200     05  AL-OUTPUT-RESULT        PIC S9(9)V99.
+001300     05  AL-RETURN-CODE          PIC S9(4).
