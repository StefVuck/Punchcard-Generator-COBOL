@@ -0,0 +1,16 @@
+//SIMAINQ  JOB (ACCTNO),'AUDIT TRAIL INQUIRY',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*----------------------------------------------------------------
+//* RUNS SIMAINQ, THE CONSOLE INQUIRY AGAINST THE SIMPLEADD AUDIT
+//* LOG, UNDER THE TSO TERMINAL MONITOR PROGRAM SO IT CAN BE STARTED
+//* FROM BATCH OR FROM A TSO LOGON PROC WITHOUT NEEDING CICS.  THE
+//* OPERATOR SEES THE SAME SCREEN/DISPLAY DIALOG EITHER WAY.
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=PROD.SIMPADD.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=PROD.SIMPADD.AUDITLOG,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  CALL 'PROD.SIMPADD.LOADLIB(SIMAINQ)'
+/*
+//SYSOUT   DD SYSOUT=*
