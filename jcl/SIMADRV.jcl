@@ -0,0 +1,71 @@
+//SIMADRV  JOB (ACCTNO),'BATCH ADD DRIVER',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*----------------------------------------------------------------
+//* DAILY BATCH JOB - SUMS A FILE OF TRANSACTION PAIRS BY CALLING
+//* SIMPLEADD ONCE PER RECORD THROUGH THE SIMADRV DRIVER PROGRAM.
+//*
+//* TO RERUN FROM THE LAST CHECKPOINT AFTER AN ABEND, RESUBMIT WITH
+//* PARM='RESTART' ADDED TO THE EXEC STATEMENT BELOW - SIMADRV WILL
+//* SKIP FORWARD TO THE LAST TRANSACTION SEQUENCE NUMBER RECORDED ON
+//* CHKPTFILE INSTEAD OF REPROCESSING THE FILE FROM RECORD ONE.  ON
+//* A RESTART RESUBMISSION, ALSO CHANGE TRANSOUT'S DISP BELOW TO
+//* (MOD,CATLG,CATLG) - THE ABENDING RUN'S PARTIAL OUTPUT IS KEPT
+//* (SEE ITS ABNORMAL DISPOSITION OF CATLG) AND SIMADRV OPENS IT
+//* EXTEND ON A RESTART TO APPEND TO IT RATHER THAN LOSE IT.
+//*
+//* PARM ALSO TAKES AN INDEPENDENT 'ACCUM' KEYWORD, IN EITHER ORDER OR
+//* COMBINATION WITH 'RESTART' (E.G. PARM='RESTART ACCUM'), TO CALL
+//* SIMPLEADD IN ITS RUNNING-TOTAL ACCUMULATOR MODE INSTEAD OF THE
+//* DEFAULT ONE-SHOT PAIR ADD.  WHEN ACCUM IS IN EFFECT, THE GRAND
+//* TOTAL ON SUMRPT IS SIMPLEADD'S OWN RUNNING TOTAL RATHER THAN A
+//* SECOND INDEPENDENT SUM OF THE RESULTS, AND THE REPORT SHOWS WHICH
+//* MODE THE RUN USED.
+//*
+//* CHECKPOINTS ARE ONLY TAKEN EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+//* SO TRANSOUT CAN HOLD RESULT RECORDS WRITTEN AFTER THE LAST
+//* CHECKPOINT BUT BEFORE THE ABEND.  BEFORE RESUBMITTING WITH
+//* PARM='RESTART', UNCOMMENT THE TRIMOUT STEP BELOW AND SET ITS
+//* COUNT TO THE CK-LAST-SEQ-NO VALUE ON THE LAST CHKPTFILE RECORD -
+//* THIS TRIMS TRANSOUT BACK TO EXACTLY THE RECORDS THE CHECKPOINT
+//* ACCOUNTS FOR SO STEP010 DOES NOT WRITE DUPLICATE RESULT RECORDS
+//* FOR THE UNCHECKPOINTED TRANSACTIONS WHEN IT EXTENDS TRANSOUT.
+//*----------------------------------------------------------------
+//* DELOUT CLEARS OUT ANY TRANSOUT LEFT CATALOGED BY A PRIOR ABEND SO
+//* STEP010 CAN ALLOCATE IT FRESH BELOW.  ON A PARM='RESTART' RERUN,
+//* REMOVE OR COMMENT OUT THIS STEP SO THE PRIOR RUN'S PARTIAL OUTPUT
+//* SURVIVES FOR STEP010 TO EXTEND.
+//*----------------------------------------------------------------
+//DELOUT   EXEC PGM=IEFBR14
+//TRANSOUT DD DSN=PROD.SIMADRV.TRANOUT,
+//            DISP=(MOD,DELETE,DELETE),
+//            SPACE=(TRK,(1,1))
+//*----------------------------------------------------------------
+//* TRIMOUT - RESTART ONLY.  UNCOMMENT AND SET COUNT TO CK-LAST-SEQ-NO
+//* FROM THE LAST CHKPTFILE RECORD, THEN COMMENT OUT DELOUT ABOVE.
+//*----------------------------------------------------------------
+//*TRIMOUT  EXEC PGM=IDCAMS
+//*SYSPRINT DD SYSOUT=*
+//*OLDOUT   DD DSN=PROD.SIMADRV.TRANOUT,DISP=SHR
+//*NEWOUT   DD DSN=PROD.SIMADRV.TRANOUT.TRIMMED,
+//*            DISP=(NEW,CATLG,DELETE),
+//*            SPACE=(TRK,(5,5),RLSE),
+//*            DCB=(RECFM=FB,LRECL=15)
+//*SYSIN    DD *
+//*  REPRO INFILE(OLDOUT) OUTFILE(NEWOUT) COUNT(nnnnnnnnn)
+//*/*
+//STEP010  EXEC PGM=SIMADRV
+//STEPLIB  DD DSN=PROD.SIMPADD.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.SIMADRV.TRANIN,DISP=SHR
+//TRANSOUT DD DSN=PROD.SIMADRV.TRANOUT,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=15)
+//CHKPTFILE DD DSN=PROD.SIMADRV.CHKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=64)
+//AUDITLOG DD DSN=PROD.SIMPADD.AUDITLOG,
+//            DISP=MOD
+//SUMRPT   DD SYSOUT=*,
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
