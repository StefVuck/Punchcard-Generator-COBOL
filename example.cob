@@ -1,26 +1,277 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIMPLEADD.
-       AUTHOR. STEFVUCK.
-       
-       ENVIRONMENT DIVISION.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-RESULT       PIC S9(9)V99.
-       
-       LINKAGE SECTION.
-       01  INPUT-NUM1      PIC S9(9)V99.
-       01  INPUT-NUM2      PIC S9(9)V99.
-       01  OUTPUT-RESULT   PIC S9(9)V99.
-       01  RETURN-CODE-OUT PIC S9(4).
-       
-       PROCEDURE DIVISION USING INPUT-NUM1
-                                INPUT-NUM2
-                                OUTPUT-RESULT
-                                RETURN-CODE-OUT.
-       
-       MAIN-LOGIC.
-           ADD INPUT-NUM1 TO INPUT-NUM2 GIVING WS-RESULT.
-           MOVE WS-RESULT TO OUTPUT-RESULT.
-           MOVE 0 TO RETURN-CODE-OUT.
-           GOBACK.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     SIMPLEADD.
+000300 AUTHOR.         STEFVUCK.
+000400 INSTALLATION.   DATA PROCESSING CENTER.
+000500 DATE-WRITTEN.   2024-01-15.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----- ----------------------------------------------
+001200* 2026-08-09  SV   ADDED ON SIZE ERROR TRAP SO A RESULT THAT WILL
+001300*                  NOT FIT SETS RETURN-CODE-OUT = 16 INSTEAD OF
+001400*                  SILENTLY TRUNCATING AND RETURNING 0.
+001500* 2026-08-09  SV   ADDED AN AUDIT LOG RECORD ON EVERY CALL - SEE
+001600*                  AUDIT-LOG-FILE / AUDREC01.  CALLERS NOW PASS
+001700*                  THEIR PROGRAM NAME IN CALLING-PROGRAM-NAME.
+001750* 2026-08-09  SV   LINKAGE FIELDS NOW COME FROM THE SHARED
+001760*                  ADDREC01 COPYBOOK INSTEAD OF BEING RETYPED
+001770*                  HERE, SO EVERY CALLER SHARES ONE DEFINITION.
+001780* 2026-08-09  SV   ADDED A RUNNING-TOTAL ACCUMULATOR MODE,
+001790*                  SELECTED BY ACCUM-MODE-FLAG, FOR CALLERS
+001800*                  SUMMING A FILE RECORD BY RECORD.
+001810* 2026-08-09  SV   ADDED 0500-VALIDATE-INPUT TO REJECT NON-
+001820*                  NUMERIC INPUT (RETURN-CODE-OUT = 8) BEFORE
+001830*                  ANY ARITHMETIC IS ATTEMPTED.
+001840* 2026-08-09  SV   EXTENDED INTO A GENERAL ARITHMETIC SERVICE -
+001850*                  OPERATION-CODE (A/S/M/D) SELECTS ADD, SUBTRACT,
+001860*                  MULTIPLY OR DIVIDE.  DIVIDE-BY-ZERO NOW SETS
+001870*                  RETURN-CODE-OUT = 12.
+001880* 2026-08-09  SV   1100-ACCUMULATE NO LONGER ADDS DIRECTLY INTO
+001890*                  RUNNING-TOTAL - A SIZE ERROR ON ONE CALL WAS
+001900*                  LEAVING THE CALLER'S TOTAL UNDEFINED AND SO
+001910*                  POISONING EVERY ACCUMULATION AFTER IT.  THE
+001920*                  ADD NOW LANDS IN WS-RESULT FIRST AND ONLY
+001930*                  REPLACES RUNNING-TOTAL ON SUCCESS.
+001940* 2026-08-09  SV   AUDIT-LOG-FILE IS NOW OPENED ONCE PER RUN
+001950*                  (ON THE FIRST CALL) INSTEAD OF ONCE PER CALL -
+001960*                  A HIGH-VOLUME BATCH DRIVER WAS PAYING FOR AN
+001970*                  OPEN/CLOSE PER TRANSACTION.  WORKING-STORAGE
+001980*                  SURVIVES ACROSS CALLS TO THIS SUBPROGRAM, SO
+001990*                  WS-AUDIT-OPEN-SW HOLDS FOR THE LIFE OF THE RUN
+002000*                  AND THE RUNTIME CLOSES THE FILE AT JOB END.
+002003* 2026-08-09  SV   2000-WRITE-AUDIT-RECORD NOW CHECKS
+002004*                  WS-AUDIT-STATUS AFTER THE OPEN FALLBACK AND
+002005*                  AFTER THE WRITE, MATCHING THE FILE-STATUS-
+002006*                  AND-ABEND CONVENTION SIMADRV AND SIMAINQ USE.
+002007*                  A CALLER RELYING ON THE AUDIT TRAIL DESERVES
+002008*                  TO KNOW IF IT SILENTLY STOPPED BEING WRITTEN.
+002009* 2026-08-09  SV   1500-DO-MULTIPLY AND 1600-DO-DIVIDE NOW USE
+002010*                  ROUNDED - A V99 BY V99 MULTIPLY OR DIVIDE CAN
+002011*                  PRODUCE MORE FRACTIONAL DIGITS THAN WS-RESULT
+002012*                  HOLDS, AND ON SIZE ERROR ONLY CATCHES INTEGER-
+002013*                  DIGIT OVERFLOW, NOT THIS LOW-ORDER TRUNCATION.
+002014*----------------------------------------------------------------
+002020* NOTE - PROCEDURE DIVISION USING WAS WIDENED FROM 4 TO 8
+002030* PARAMETERS ABOVE (CALLING-PROGRAM-NAME, ACCUM-MODE-FLAG,
+002040* RUNNING-TOTAL, OPERATION-CODE ADDED) AS THE AUDIT, ACCUMULATE
+002050* AND OPERATION-CODE FEATURES WERE ADDED.  THIS IS A BREAKING
+002060* CHANGE TO AN INTERFACE OTHER TEAMS CALL DIRECTLY - ANY CALLER
+002070* NOT RECOMPILED AGAINST THE CURRENT ADDREC01 COPYBOOK WILL
+002080* UNDER-SUPPLY ARGUMENTS AND PICK UP GARBAGE FOR THE NEW ONES.
+002090* THIS LOAD MODULE MUST NOT REPLACE A PRODUCTION COPY OF
+002100* SIMPLEADD UNTIL EVERY CALLER IS IDENTIFIED AND CONVERTED TO
+002110* THE CURRENT ADDREC01 LAYOUT - COORDINATE THROUGH CHANGE
+002120* CONTROL, NOT AS A SILENT LOAD LIBRARY REPLACEMENT.
+002130*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+002600            ORGANIZATION IS SEQUENTIAL
+002700            FILE STATUS IS WS-AUDIT-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  AUDIT-LOG-FILE
+003200     RECORDING MODE IS F.
+003300     COPY AUDREC01.
+003400
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-RESULT           PIC S9(9)V99.
+003700 01  WS-AUDIT-STATUS     PIC X(02).
+003800 01  WS-CURRENT-DATE     PIC 9(08).
+003900 01  WS-CURRENT-TIME     PIC 9(08).
+004000 01  WS-AUDIT-OPEN-SW    PIC X(01)   VALUE 'N'.
+004050     88  WS-AUDIT-LOG-OPEN            VALUE 'Y'.
+004100
+004200 LINKAGE SECTION.
+004300     COPY ADDREC01.
+004400
+004500 PROCEDURE DIVISION USING INPUT-NUM1
+004600                          INPUT-NUM2
+004700                          OUTPUT-RESULT
+004800                          RETURN-CODE-OUT
+004900                          CALLING-PROGRAM-NAME
+004950                          ACCUM-MODE-FLAG
+004960                          RUNNING-TOTAL
+004970                          OPERATION-CODE.
+005000
+005100 0000-MAIN-LOGIC.
+005150     PERFORM 0500-VALIDATE-INPUT
+005160     IF RETURN-CODE-OUT = 8
+005170         MOVE ZERO TO OUTPUT-RESULT
+005180     ELSE
+005190         PERFORM 1000-CALCULATE
+005200     END-IF
+005300     PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT
+005400     GOBACK.
+005410
+005420 0500-VALIDATE-INPUT.
+005430*----------------------------------------------------------------
+005440* CONFIRM BOTH INPUT FIELDS CONTAIN VALID SIGNED NUMERIC DATA
+005450* BEFORE ANY ARITHMETIC IS ATTEMPTED, SO A CORRUPTED UPSTREAM
+005460* FIELD IS REJECTED CLEANLY INSTEAD OF ABENDING OR PRODUCING AN
+005470* UNDEFINED RESULT.
+005480*----------------------------------------------------------------
+005490     MOVE 0 TO RETURN-CODE-OUT.
+005500     IF INPUT-NUM1 NOT NUMERIC
+005510         MOVE 8 TO RETURN-CODE-OUT
+005520     END-IF.
+005530     IF INPUT-NUM2 NOT NUMERIC
+005540         MOVE 8 TO RETURN-CODE-OUT
+005550     END-IF.
+005560
+005600 1000-CALCULATE.
+005700*----------------------------------------------------------------
+005710* DISPATCH ON OPERATION-CODE SO THIS ONE SERVICE COVERS ADD,
+005720* SUBTRACT, MULTIPLY AND DIVIDE INSTEAD OF FOUR SEPARATE
+005730* SUBPROGRAMS.  AN UNRECOGNISED CODE IS REJECTED THE SAME WAY
+005740* BAD INPUT DATA IS - RETURN-CODE-OUT = 8.
+005900*----------------------------------------------------------------
+006000     EVALUATE TRUE
+006005         WHEN OP-ADD
+006010             PERFORM 1300-DO-ADD
+006015         WHEN OP-SUBTRACT
+006020             PERFORM 1400-DO-SUBTRACT
+006025         WHEN OP-MULTIPLY
+006030             PERFORM 1500-DO-MULTIPLY
+006035         WHEN OP-DIVIDE
+006040             PERFORM 1600-DO-DIVIDE
+006045         WHEN OTHER
+006050             MOVE ZERO TO OUTPUT-RESULT
+006055             MOVE 8 TO RETURN-CODE-OUT
+006060     END-EVALUATE.
+006100
+006105 1300-DO-ADD.
+006106*----------------------------------------------------------------
+006107* IN ACCUMULATE MODE, ADD INPUT-NUM1 INTO THE CALLER'S PERSISTENT
+006108* RUNNING-TOTAL.  OTHERWISE PERFORM THE USUAL ONE-SHOT ADD OF
+006109* INPUT-NUM1 TO INPUT-NUM2.
+006110*----------------------------------------------------------------
+006111     IF ACCUMULATE-MODE
+006112         PERFORM 1100-ACCUMULATE
+006113     ELSE
+006114         PERFORM 1200-ADD-PAIR
+006115     END-IF.
+006116
+006117 1100-ACCUMULATE.
+006118*----------------------------------------------------------------
+006119* THE ADD LANDS IN WS-RESULT, NOT DIRECTLY IN RUNNING-TOTAL, SO A
+006120* SIZE ERROR LEAVES THE CALLER'S RUNNING-TOTAL EXACTLY AS IT WAS
+006121* BEFORE THIS CALL INSTEAD OF UNDEFINED.  RUNNING-TOTAL IS ONLY
+006122* REPLACED ON THE NOT ON SIZE ERROR PATH, SO ONE OVERFLOWING
+006123* RECORD CANNOT POISON EVERY ACCUMULATION THAT FOLLOWS IT.
+006124*----------------------------------------------------------------
+006125     ADD INPUT-NUM1 TO RUNNING-TOTAL GIVING WS-RESULT
+006130         ON SIZE ERROR
+006140             MOVE ZERO TO OUTPUT-RESULT
+006150             MOVE 16 TO RETURN-CODE-OUT
+006160         NOT ON SIZE ERROR
+006165             MOVE WS-RESULT TO RUNNING-TOTAL
+006170             MOVE WS-RESULT TO OUTPUT-RESULT
+006180             MOVE 0 TO RETURN-CODE-OUT
+006190     END-ADD.
+006200
+006210 1200-ADD-PAIR.
+006220     ADD INPUT-NUM1 TO INPUT-NUM2 GIVING WS-RESULT
+006230         ON SIZE ERROR
+006240             MOVE ZERO TO OUTPUT-RESULT
+006250             MOVE 16 TO RETURN-CODE-OUT
+006260         NOT ON SIZE ERROR
+006270             MOVE WS-RESULT TO OUTPUT-RESULT
+006280             MOVE 0 TO RETURN-CODE-OUT
+006290     END-ADD.
+006300
+006310 1400-DO-SUBTRACT.
+006320     SUBTRACT INPUT-NUM2 FROM INPUT-NUM1 GIVING WS-RESULT
+006330         ON SIZE ERROR
+006340             MOVE ZERO TO OUTPUT-RESULT
+006350             MOVE 16 TO RETURN-CODE-OUT
+006360         NOT ON SIZE ERROR
+006370             MOVE WS-RESULT TO OUTPUT-RESULT
+006380             MOVE 0 TO RETURN-CODE-OUT
+006390     END-SUBTRACT.
+006400
+006410 1500-DO-MULTIPLY.
+006420     MULTIPLY INPUT-NUM1 BY INPUT-NUM2 GIVING WS-RESULT ROUNDED
+006430         ON SIZE ERROR
+006440             MOVE ZERO TO OUTPUT-RESULT
+006450             MOVE 16 TO RETURN-CODE-OUT
+006460         NOT ON SIZE ERROR
+006470             MOVE WS-RESULT TO OUTPUT-RESULT
+006480             MOVE 0 TO RETURN-CODE-OUT
+006490     END-MULTIPLY.
+006500
+006510 1600-DO-DIVIDE.
+006520*----------------------------------------------------------------
+006530* A ZERO DIVISOR IS REJECTED WITH ITS OWN RETURN CODE (12) SO
+006540* THE CALLER CAN TELL IT APART FROM BAD INPUT DATA (8) OR AN
+006550* ARITHMETIC OVERFLOW (16).
+006560*----------------------------------------------------------------
+006570     IF INPUT-NUM2 = ZERO
+006580         MOVE ZERO TO OUTPUT-RESULT
+006590         MOVE 12 TO RETURN-CODE-OUT
+006600     ELSE
+006610         DIVIDE INPUT-NUM1 BY INPUT-NUM2 GIVING WS-RESULT ROUNDED
+006620             ON SIZE ERROR
+006630                 MOVE ZERO TO OUTPUT-RESULT
+006640                 MOVE 16 TO RETURN-CODE-OUT
+006650             NOT ON SIZE ERROR
+006660                 MOVE WS-RESULT TO OUTPUT-RESULT
+006670                 MOVE 0 TO RETURN-CODE-OUT
+006680         END-DIVIDE
+006690     END-IF.
+007000
+007100 2000-WRITE-AUDIT-RECORD.
+007200*----------------------------------------------------------------
+007300* APPEND ONE AUDIT RECORD FOR THIS CALL SO THE INPUTS AND THE
+007400* RESULT CAN BE TRACED LATER.  THE FILE IS OPENED ONLY ON THE
+007500* FIRST CALL OF THE RUN (WS-AUDIT-OPEN-SW) AND LEFT OPEN FOR THE
+007600* REST OF THE RUN INSTEAD OF AN OPEN/CLOSE PER CALL - A DRIVER
+007650* PUSHING THOUSANDS OF TRANSACTIONS THROUGH THIS SERVICE CANNOT
+007680* AFFORD THAT OVERHEAD ON EVERY CALL.  THE FILE IS EXTENDED IF IT
+007690* ALREADY EXISTS, OR CREATED IF THIS IS THE FIRST RUN.
+007700*----------------------------------------------------------------
+007710     IF NOT WS-AUDIT-LOG-OPEN
+007720         OPEN EXTEND AUDIT-LOG-FILE
+007730         IF WS-AUDIT-STATUS NOT = '00'
+007740             OPEN OUTPUT AUDIT-LOG-FILE
+007750         END-IF
+007755         IF WS-AUDIT-STATUS NOT = '00'
+007756             DISPLAY 'SIMPLEADD - CANNOT OPEN AUDITLOG - STATUS '
+007757                     WS-AUDIT-STATUS
+007758             GO TO 9999-ABEND-EXIT
+007759         END-IF
+007760         MOVE 'Y' TO WS-AUDIT-OPEN-SW
+007770     END-IF.
+007800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+007900     ACCEPT WS-CURRENT-TIME FROM TIME.
+008400     MOVE WS-CURRENT-DATE     TO AL-DATE.
+008500     MOVE WS-CURRENT-TIME     TO AL-TIME.
+008600     MOVE CALLING-PROGRAM-NAME TO AL-CALLING-PROGRAM.
+008700     MOVE INPUT-NUM1          TO AL-INPUT-NUM1.
+008800     MOVE INPUT-NUM2          TO AL-INPUT-NUM2.
+008900     MOVE OUTPUT-RESULT       TO AL-OUTPUT-RESULT.
+009000     MOVE RETURN-CODE-OUT     TO AL-RETURN-CODE.
+009100     WRITE AUDIT-LOG-RECORD.
+009110     IF WS-AUDIT-STATUS NOT = '00'
+009120         DISPLAY 'SIMPLEADD - UNABLE TO WRITE AUDITLOG - STATUS '
+009130                 WS-AUDIT-STATUS
+009140         GO TO 9999-ABEND-EXIT
+009150     END-IF.
+009200 2000-EXIT.
+009300     EXIT.
+009400
+009500 9999-ABEND-EXIT.
+009600*----------------------------------------------------------------
+009700* REACHED ONLY WHEN THE AUDIT LOG COULD NOT BE OPENED OR WRITTEN.
+009800* STOP RUN HERE ENDS THE WHOLE RUN UNIT, INCLUDING WHATEVER BATCH
+009900* DRIVER CALLED THIS SUBPROGRAM - A CALLER DEPENDING ON THE AUDIT
+010000* TRAIL FOR DOWNSTREAM RECONCILIATION IS BETTER SERVED BY A CLEAN
+010100* STOP HERE THAN BY CONTINUING TO PROCESS TRANSACTIONS THAT WILL
+010200* NEVER BE TRACEABLE.
+010300*----------------------------------------------------------------
+010400     DISPLAY 'SIMPLEADD - TERMINATING DUE TO AUDIT LOG I/O ERROR'.
+010500     STOP RUN.
